@@ -0,0 +1,18 @@
+//K010A00  JOB  (ACCTNO),'NIGHTLY KICKOFF',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* NIGHTLY BATCH CHAIN - STEP 010 - KICKOFF / START-OF-DAY MARKER    *
+//* RUNS YOUR-PROGRAM-NAME TO VALIDATE TODAY'S CONTROL CARD, STAMP    *
+//* THE AUDIT TRAIL, AND DROP THE RESTART CHECKPOINT FOR THE CYCLE.   *
+//* PASS PARM='DRYRUN' TO TEST A CONTROL CARD IN QA WITHOUT TOUCHING  *
+//* THE AUDIT TRAIL OR CHECKPOINT FILE.                               *
+//*********************************************************************
+//STEP010  EXEC PGM=YOUR-PROGRAM-NAME
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//CTLFILE  DD  DISP=SHR,DSN=PROD.BATCH.CNTL(K010CTL)
+//AUDITLOG DD  DISP=MOD,DSN=PROD.BATCH.AUDIT.LOG,
+//             DCB=(LRECL=60,RECFM=FB,BLKSIZE=0)
+//CHKPTFIL DD  DISP=OLD,DSN=PROD.BATCH.CHKPT(K010CKPT)
+//MSGFILE  DD  DISP=SHR,DSN=PROD.BATCH.MESSAGES
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
