@@ -1,23 +1,498 @@
-      ******************************************************************
-      * Author: Sergio Soria
-      * Creation Date: 20231018
-      * Purpose: Ejercicio 2
-      * Modification Date: 20231018
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               SYMBOLIC CHARACTERS ANGULAR-DERECHA 176
-                                   ANGULAR-IZQUIERDA 175.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY ANGULAR-DERECHA "Hello world" ANGULAR-IZQUIERDA.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000110* Author: Sergio Soria
+000120* Creation Date: 20231018
+000130* Purpose: Ejercicio 2 - nightly batch chain kickoff step.
+000140* Modification Date: 20240122
+000150* Modification History:
+000160*   20231018 SS  Initial version - display greeting banner.
+000170*   20231102 SS  Banner reads run date/cycle/environment from
+000180*                CTLFILE instead of a hardcoded literal.
+000190*   20231109 SS  Write start/end records to AUDITLOG.
+000200*   20231116 SS  Checkpoint/restart support against CHKPTFIL.
+000210*   20231123 SS  Greeting replaced by PRINT-HEADER, a reusable
+000220*                corner-bracket report header block.
+000230*   20231130 SS  Validate SYMBOLIC CHARACTERS render before use;
+000240*                fall back to "<" / ">" when they do not.
+000250*   20231207 SS  Banner text read per job name from MSGFILE.
+000260*   20231214 SS  Run-control record moved to shared copybook
+000270*                RUNCTL so other programs can share the layout.
+000280*   20231221 SS  CTLFILE scanned in full; control totals
+000290*                (records read/skipped, cycle-id mismatch)
+000300*                shown before STOP RUN.
+000310*   20240104 SS  PARM='DRYRUN' shows the banner and control
+000320*                totals without writing AUDITLOG or CHKPTFIL.
+000330*   20240111 SS  Report header moved to shared RPTHDR copybook.
+000340*                FILE STATUS added on all four files, checked on
+000350*                OPEN/WRITE.  Run aborts if CTLFILE has no valid
+000360*                control record instead of proceeding with it.
+000370*   20240118 SS  DRYRUN now bypasses the checkpoint restart-skip
+000380*                so a control card can be tested in QA even after
+000390*                a real run already completed that calendar day.
+000400*   20240122 SS  CHKPTFIL now carries job name/cycle id and the
+000410*                restart check runs after CTLFILE, comparing on
+000420*                job/cycle as well as date, since this step runs
+000430*                more than once a day for different schedules.
+000440*                Control totals now show on every abort path that
+000450*                ran after CTLFILE was scanned.  DRYRUN PARM must
+000460*                match exactly, not just as a 6-byte prefix.
+000470******************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. YOUR-PROGRAM-NAME.
+000500 AUTHOR. BATCH SUPPORT TEAM.
+000510 INSTALLATION. DATA CENTER.
+000520 DATE-WRITTEN. 20231018.
+000530 DATE-COMPILED.
+000540
+000550 ENVIRONMENT DIVISION.
+000560 CONFIGURATION SECTION.
+000570     SPECIAL-NAMES.
+000580         SYMBOLIC CHARACTERS ANGULAR-DERECHA 176
+000590                             ANGULAR-IZQUIERDA 175.
+000600
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT CTLFILE  ASSIGN TO CTLFILE
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS K010-FS-CTLFILE.
+000660
+000670     SELECT AUDITLOG ASSIGN TO AUDITLOG
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS K010-FS-AUDITLOG.
+000700
+000710     SELECT CHKPTFIL ASSIGN TO CHKPTFIL
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS K010-FS-CHKPTFIL.
+000740
+000750     SELECT MSGFILE  ASSIGN TO MSGFILE
+000760         ORGANIZATION IS INDEXED
+000770         ACCESS MODE IS DYNAMIC
+000780         RECORD KEY IS K010-MSG-JOB-NAME
+000790         FILE STATUS IS K010-FS-MSGFILE.
+000800
+000810 DATA DIVISION.
+000820 FILE SECTION.
+000830 FD  CTLFILE
+000840     LABEL RECORDS ARE STANDARD.
+000850     COPY RUNCTL.
+000860
+000870 FD  AUDITLOG
+000880     LABEL RECORDS ARE STANDARD.
+000890 01  K010-AUDIT-RECORD.
+000900     05  K010-AUD-JOB-NAME           PIC X(08).
+000910     05  K010-AUD-PROGRAM-ID         PIC X(18).
+000920     05  K010-AUD-EVENT-TYPE         PIC X(05).
+000930         88  K010-AUD-EVENT-START    VALUE 'START'.
+000940         88  K010-AUD-EVENT-END      VALUE 'END  '.
+000950     05  K010-AUD-TIMESTAMP          PIC X(16).
+000960     05  FILLER                      PIC X(13).
+000970
+000980 FD  CHKPTFIL
+000990     LABEL RECORDS ARE STANDARD.
+001000 01  K010-CHECKPOINT-RECORD.
+001010     05  K010-CKPT-RUN-DATE          PIC 9(08).
+001020     05  K010-CKPT-JOB-NAME          PIC X(08).
+001030     05  K010-CKPT-CYCLE-ID          PIC X(04).
+001040     05  K010-CKPT-STATUS            PIC X(01).
+001050         88  K010-CKPT-COMPLETE      VALUE 'Y'.
+001060     05  FILLER                      PIC X(07).
+001070
+001080 FD  MSGFILE
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  K010-MESSAGE-RECORD.
+001110     05  K010-MSG-JOB-NAME           PIC X(08).
+001120     05  K010-MSG-TEXT               PIC X(40).
+001130
+001140 WORKING-STORAGE SECTION.
+001150     COPY RPTHDR.
+001160
+001170 77  K010-FS-CTLFILE                 PIC X(02).
+001180 77  K010-FS-AUDITLOG                PIC X(02).
+001190 77  K010-FS-CHKPTFIL                PIC X(02).
+001200 77  K010-FS-MSGFILE                 PIC X(02).
+001210
+001220 77  K010-SW-CTLFILE-EOF             PIC X(01) VALUE 'N'.
+001230     88  K010-SW-CTLFILE-AT-END      VALUE 'Y'.
+001240 77  K010-SW-CHKPTFIL-EOF            PIC X(01) VALUE 'N'.
+001250     88  K010-SW-CHKPTFIL-AT-END     VALUE 'Y'.
+001260 77  K010-SW-ALREADY-RUN             PIC X(01) VALUE 'N'.
+001270     88  K010-SW-ALREADY-RUN-TODAY   VALUE 'Y'.
+001280 77  K010-SW-ASCII-MODE              PIC X(01) VALUE 'N'.
+001290     88  K010-SW-ASCII-MODE-ON       VALUE 'Y'.
+001300 77  K010-SW-GOT-ACTIVE-RECORD       PIC X(01) VALUE 'N'.
+001310     88  K010-SW-HAVE-ACTIVE-RECORD  VALUE 'Y'.
+001320 77  K010-SW-DRYRUN                  PIC X(01) VALUE 'N'.
+001330     88  K010-SW-DRYRUN-MODE         VALUE 'Y'.
+001340
+001350 77  K010-WS-CURRENT-DATE            PIC 9(08).
+001360 77  K010-WS-CURRENT-TIME            PIC 9(08).
+001370 77  K010-WS-CODEPAGE-FLAG           PIC X(05).
+001380 77  K010-WS-OPEN-BRACKET            PIC X(01).
+001390 77  K010-WS-CLOSE-BRACKET           PIC X(01).
+001400
+001410 77  K010-SV-RUN-DATE                PIC 9(08).
+001420 77  K010-SV-CYCLE-ID                PIC X(04).
+001430 77  K010-SV-ENVIRONMENT             PIC X(04).
+001440 77  K010-SV-JOB-NAME                PIC X(08).
+001450
+001460 77  K010-CT-RECORDS-READ            PIC 9(05) COMP VALUE ZERO.
+001470 77  K010-CT-RECORDS-SKIPPED         PIC 9(05) COMP VALUE ZERO.
+001480 77  K010-CT-CYCLE-MISMATCH          PIC 9(05) COMP VALUE ZERO.
+001490
+001500 LINKAGE SECTION.
+001510 01  LS-PARM-AREA.
+001520     05  LS-PARM-LENGTH              PIC S9(04) COMP.
+001530     05  LS-PARM-TEXT                PIC X(80).
+001540
+001550 PROCEDURE DIVISION USING LS-PARM-AREA.
+001560 MAIN-PROCEDURE.
+001570     ACCEPT K010-WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001580     ACCEPT K010-WS-CURRENT-TIME FROM TIME.
+001590     PERFORM 1000-PARSE-PARM THRU 1000-EXIT.
+001600     PERFORM 1500-VALIDATE-SYMBOLS THRU 1500-EXIT.
+001610
+001620     PERFORM 2000-READ-CONTROL-FILE THRU 2000-EXIT.
+001630     IF NOT K010-SW-HAVE-ACTIVE-RECORD
+001640         DISPLAY K010-WS-OPEN-BRACKET
+001650             'NO VALID CONTROL RECORD FOUND ON CTLFILE'
+001660             K010-WS-CLOSE-BRACKET
+001670         PERFORM 9000-DISPLAY-CONTROL-TOTALS THRU 9000-EXIT
+001680         MOVE 16 TO RETURN-CODE
+001690         GO TO 9999-EXIT
+001700     END-IF.
+001710
+001720     PERFORM 2500-CHECK-RESTART THRU 2500-EXIT.
+001730     IF K010-SW-ALREADY-RUN-TODAY
+001740         AND NOT K010-SW-DRYRUN-MODE
+001750         DISPLAY K010-WS-OPEN-BRACKET
+001760             'YOUR-PROGRAM-NAME ALREADY RUN FOR TODAY'
+001770             K010-WS-CLOSE-BRACKET
+001780         PERFORM 9000-DISPLAY-CONTROL-TOTALS THRU 9000-EXIT
+001790         GO TO 9999-EXIT
+001800     END-IF.
+001810     PERFORM 3000-READ-MESSAGE THRU 3000-EXIT.
+001820     PERFORM 3500-WRITE-AUDIT-START THRU 3500-EXIT.
+001830     PERFORM 4000-PRINT-HEADER THRU 4000-EXIT.
+001840     PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+001850     PERFORM 6000-WRITE-AUDIT-END THRU 6000-EXIT.
+001860     PERFORM 9000-DISPLAY-CONTROL-TOTALS THRU 9000-EXIT.
+001870     GO TO 9999-EXIT.
+001880
+001890******************************************************************
+001900* Check the step's PARM for DRYRUN.  A dry run still shows the
+001910* banner and control totals but must not write AUDITLOG or
+001920* CHKPTFIL, so a control card can be tested in QA without
+001930* disturbing the real audit trail or restart checkpoint.
+001940******************************************************************
+001950 1000-PARSE-PARM.
+001960     IF LS-PARM-LENGTH = 6
+001970         AND LS-PARM-TEXT(1:6) = 'DRYRUN'
+001980         SET K010-SW-DRYRUN-MODE TO TRUE
+001990     END-IF.
+002000 1000-EXIT.
+002010     EXIT.
+002020
+002030******************************************************************
+002040* Confirm the EBCDIC-only corner-bracket symbols will actually
+002050* render on this runner.  On the real mainframe the production
+002060* JCL never sets this flag, so the EBCDIC symbols always apply;
+002070* K010_ASCII_MODE is only ever exported outside JCL, by a
+002080* non-mainframe shell wrapper (e.g. the Linux test runner), to
+002090* fall back to plain "<"/">" where the code page does not
+002100* support them.
+002110******************************************************************
+002120 1500-VALIDATE-SYMBOLS.
+002130     MOVE SPACES TO K010-WS-CODEPAGE-FLAG.
+002140     ACCEPT K010-WS-CODEPAGE-FLAG FROM ENVIRONMENT
+002150         'K010_ASCII_MODE'.
+002160     IF K010-WS-CODEPAGE-FLAG = 'Y' OR K010-WS-CODEPAGE-FLAG = 'y'
+002170         SET K010-SW-ASCII-MODE-ON TO TRUE
+002180     END-IF.
+002190     IF K010-SW-ASCII-MODE-ON
+002200         MOVE '<' TO K010-WS-OPEN-BRACKET
+002210         MOVE '>' TO K010-WS-CLOSE-BRACKET
+002220     ELSE
+002230         MOVE ANGULAR-DERECHA TO K010-WS-OPEN-BRACKET
+002240         MOVE ANGULAR-IZQUIERDA TO K010-WS-CLOSE-BRACKET
+002250     END-IF.
+002260 1500-EXIT.
+002270     EXIT.
+002280
+002290******************************************************************
+002300* Scan CTLFILE in full so the control totals below reflect every
+002310* record on the file, not just the one this run actually uses.
+002320* The first record that carries a valid environment becomes this
+002330* run's active control record; later records are compared against
+002340* it and counted as a cycle-id mismatch when they disagree.
+002350******************************************************************
+002360 2000-READ-CONTROL-FILE.
+002370     OPEN INPUT CTLFILE.
+002380     IF K010-FS-CTLFILE NOT = '00'
+002390         DISPLAY K010-WS-OPEN-BRACKET
+002400             'CTLFILE OPEN FAILED - STATUS ' K010-FS-CTLFILE
+002410             K010-WS-CLOSE-BRACKET
+002420         MOVE 16 TO RETURN-CODE
+002430         GO TO 9999-EXIT
+002440     END-IF.
+002450     PERFORM 2100-READ-CONTROL-RECORD THRU 2100-EXIT
+002460         UNTIL K010-SW-CTLFILE-AT-END.
+002470     CLOSE CTLFILE.
+002480     IF K010-SW-HAVE-ACTIVE-RECORD
+002490         MOVE K010-SV-RUN-DATE    TO K010-RC-RUN-DATE
+002500         MOVE K010-SV-CYCLE-ID    TO K010-RC-CYCLE-ID
+002510         MOVE K010-SV-ENVIRONMENT TO K010-RC-ENVIRONMENT
+002520         MOVE K010-SV-JOB-NAME    TO K010-RC-JOB-NAME
+002530     END-IF.
+002540 2000-EXIT.
+002550     EXIT.
+002560
+002570******************************************************************
+002580* Read one CTLFILE record, tally it into the control totals, and
+002590* either capture it as the active record (the first valid one)
+002600* or compare its cycle id against the active record already held.
+002610******************************************************************
+002620 2100-READ-CONTROL-RECORD.
+002630     READ CTLFILE
+002640         AT END
+002650             SET K010-SW-CTLFILE-AT-END TO TRUE
+002660         NOT AT END
+002670             ADD 1 TO K010-CT-RECORDS-READ
+002680             IF K010-RC-ENV-TEST OR K010-RC-ENV-PROD
+002690                 IF K010-SW-HAVE-ACTIVE-RECORD
+002700                     IF K010-RC-CYCLE-ID NOT = K010-SV-CYCLE-ID
+002710                         ADD 1 TO K010-CT-CYCLE-MISMATCH
+002720                     END-IF
+002730                 ELSE
+002740                     MOVE K010-RC-RUN-DATE TO K010-SV-RUN-DATE
+002750                     MOVE K010-RC-CYCLE-ID TO K010-SV-CYCLE-ID
+002760                     MOVE K010-RC-ENVIRONMENT TO
+002770                         K010-SV-ENVIRONMENT
+002780                     MOVE K010-RC-JOB-NAME TO K010-SV-JOB-NAME
+002790                     SET K010-SW-HAVE-ACTIVE-RECORD TO TRUE
+002800                 END-IF
+002810             ELSE
+002820                 ADD 1 TO K010-CT-RECORDS-SKIPPED
+002830             END-IF
+002840     END-READ.
+002850 2100-EXIT.
+002860     EXIT.
+002870
+002880******************************************************************
+002890* A completed checkpoint record for today's run date, this run's
+002900* job name and cycle id means this schedule already ran; a
+002910* restart of the job after a downstream abend should not repeat
+002920* it.  CHKPTFIL holds one record per schedule kicked off that
+002930* day (payroll, AR, month-end close, ...), so it is scanned in
+002940* full rather than assuming a single record, the same way
+002950* CTLFILE is scanned in 2000-READ-CONTROL-FILE.  This runs after
+002960* the active control record is known so the comparison has a
+002970* job name and cycle id to compare against.
+002980******************************************************************
+002990 2500-CHECK-RESTART.
+003000     OPEN INPUT CHKPTFIL.
+003010     IF K010-FS-CHKPTFIL NOT = '00'
+003020         DISPLAY K010-WS-OPEN-BRACKET
+003030             'CHKPTFIL OPEN FAILED - STATUS ' K010-FS-CHKPTFIL
+003040             K010-WS-CLOSE-BRACKET
+003050         PERFORM 9000-DISPLAY-CONTROL-TOTALS THRU 9000-EXIT
+003060         MOVE 16 TO RETURN-CODE
+003070         GO TO 9999-EXIT
+003080     END-IF.
+003090     PERFORM 2600-READ-CHECKPOINT-RECORD THRU 2600-EXIT
+003100         UNTIL K010-SW-CHKPTFIL-AT-END.
+003110     CLOSE CHKPTFIL.
+003120 2500-EXIT.
+003130     EXIT.
+003140
+003150******************************************************************
+003160* Read one CHKPTFIL record and flag this schedule as already run
+003170* today when its date, job name and cycle id all match the
+003180* active control record and the checkpoint is marked complete.
+003190******************************************************************
+003200 2600-READ-CHECKPOINT-RECORD.
+003210     READ CHKPTFIL
+003220         AT END
+003230             SET K010-SW-CHKPTFIL-AT-END TO TRUE
+003240         NOT AT END
+003250             IF K010-CKPT-RUN-DATE = K010-WS-CURRENT-DATE
+003260                 AND K010-CKPT-JOB-NAME = K010-RC-JOB-NAME
+003270                 AND K010-CKPT-CYCLE-ID = K010-RC-CYCLE-ID
+003280                 AND K010-CKPT-COMPLETE
+003290                 SET K010-SW-ALREADY-RUN-TODAY TO TRUE
+003300             END-IF
+003310     END-READ.
+003320 2600-EXIT.
+003330     EXIT.
+003340
+003350******************************************************************
+003360* Look up this job's own start-of-cycle banner text by job name
+003370* so payroll, AR and month-end close each show their own message
+003380* without a source change and recompile.
+003390******************************************************************
+003400 3000-READ-MESSAGE.
+003410     MOVE SPACES TO K010-HDR-REPORT-TITLE.
+003420     OPEN INPUT MSGFILE.
+003430     IF K010-FS-MSGFILE NOT = '00'
+003440         DISPLAY K010-WS-OPEN-BRACKET
+003450             'MSGFILE OPEN FAILED - STATUS ' K010-FS-MSGFILE
+003460             ' - USING DEFAULT BANNER TEXT' K010-WS-CLOSE-BRACKET
+003470         MOVE 'YOUR-PROGRAM-NAME START OF CYCLE' TO
+003480             K010-HDR-REPORT-TITLE
+003490         GO TO 3000-EXIT
+003500     END-IF.
+003510     MOVE K010-RC-JOB-NAME TO K010-MSG-JOB-NAME.
+003520     READ MSGFILE
+003530         KEY IS K010-MSG-JOB-NAME
+003540         INVALID KEY
+003550             MOVE 'YOUR-PROGRAM-NAME START OF CYCLE' TO
+003560                 K010-HDR-REPORT-TITLE
+003570         NOT INVALID KEY
+003580             MOVE K010-MSG-TEXT TO K010-HDR-REPORT-TITLE
+003590     END-READ.
+003600     CLOSE MSGFILE.
+003610 3000-EXIT.
+003620     EXIT.
+003630
+003640******************************************************************
+003650* Stamp the start of the batch window to AUDITLOG so operators
+003660* can reconstruct the batch window without handwritten logs.
+003670******************************************************************
+003680 3500-WRITE-AUDIT-START.
+003690     IF K010-SW-DRYRUN-MODE
+003700         GO TO 3500-EXIT
+003710     END-IF.
+003720     OPEN EXTEND AUDITLOG.
+003730     IF K010-FS-AUDITLOG NOT = '00'
+003740         DISPLAY K010-WS-OPEN-BRACKET
+003750             'AUDITLOG OPEN FAILED - STATUS ' K010-FS-AUDITLOG
+003760             K010-WS-CLOSE-BRACKET
+003770         PERFORM 9000-DISPLAY-CONTROL-TOTALS THRU 9000-EXIT
+003780         MOVE 16 TO RETURN-CODE
+003790         GO TO 9999-EXIT
+003800     END-IF.
+003810     MOVE K010-RC-JOB-NAME TO K010-AUD-JOB-NAME.
+003820     MOVE 'YOUR-PROGRAM-NAME' TO K010-AUD-PROGRAM-ID.
+003830     SET K010-AUD-EVENT-START TO TRUE.
+003840     STRING K010-WS-CURRENT-DATE DELIMITED BY SIZE
+003850            K010-WS-CURRENT-TIME DELIMITED BY SIZE
+003860         INTO K010-AUD-TIMESTAMP
+003870     END-STRING.
+003880     WRITE K010-AUDIT-RECORD.
+003890     IF K010-FS-AUDITLOG NOT = '00'
+003900         DISPLAY K010-WS-OPEN-BRACKET
+003910             'AUDITLOG WRITE FAILED - STATUS ' K010-FS-AUDITLOG
+003920             K010-WS-CLOSE-BRACKET
+003930         PERFORM 9000-DISPLAY-CONTROL-TOTALS THRU 9000-EXIT
+003940         MOVE 16 TO RETURN-CODE
+003950         GO TO 9999-EXIT
+003960     END-IF.
+003970 3500-EXIT.
+003980     EXIT.
+003990
+004000******************************************************************
+004010* Standard corner-bracket report header block - company name,
+004020* this cycle's banner text, the run-control line, and page
+004030* number.  Meant to be the header block every future batch
+004040* report in the shop reuses.
+004050******************************************************************
+004060 4000-PRINT-HEADER.
+004070     DISPLAY K010-WS-OPEN-BRACKET K010-HDR-COMPANY-NAME
+004080         K010-WS-CLOSE-BRACKET.
+004090     DISPLAY K010-WS-OPEN-BRACKET K010-HDR-REPORT-TITLE
+004100         K010-WS-CLOSE-BRACKET.
+004110     DISPLAY K010-WS-OPEN-BRACKET 'RUN DATE: ' K010-RC-RUN-DATE
+004120         ' CYCLE: ' K010-RC-CYCLE-ID
+004130         ' ENV: ' K010-RC-ENVIRONMENT K010-WS-CLOSE-BRACKET.
+004140     DISPLAY K010-WS-OPEN-BRACKET 'PAGE: ' K010-HDR-PAGE-NUMBER
+004150         K010-WS-CLOSE-BRACKET.
+004160     IF K010-SW-DRYRUN-MODE
+004170         DISPLAY K010-WS-OPEN-BRACKET
+004180             'DRYRUN - AUDITLOG AND CHKPTFIL NOT UPDATED'
+004190             K010-WS-CLOSE-BRACKET
+004200     END-IF.
+004210 4000-EXIT.
+004220     EXIT.
+004230
+004240******************************************************************
+004250* Append today's checkpoint record for this schedule's job name
+004260* and cycle id so a restart of the job after a downstream abend
+004270* does not repeat this step.  CHKPTFIL accumulates one record
+004280* per schedule per day, the same way AUDITLOG accumulates one
+004290* pair of start/end records per schedule.
+004300******************************************************************
+004310 5000-WRITE-CHECKPOINT.
+004320     IF K010-SW-DRYRUN-MODE
+004330         GO TO 5000-EXIT
+004340     END-IF.
+004350     OPEN EXTEND CHKPTFIL.
+004360     IF K010-FS-CHKPTFIL NOT = '00'
+004370         DISPLAY K010-WS-OPEN-BRACKET
+004380             'CHKPTFIL OPEN FAILED - STATUS ' K010-FS-CHKPTFIL
+004390             K010-WS-CLOSE-BRACKET
+004400         PERFORM 9000-DISPLAY-CONTROL-TOTALS THRU 9000-EXIT
+004410         MOVE 16 TO RETURN-CODE
+004420         GO TO 9999-EXIT
+004430     END-IF.
+004440     MOVE K010-WS-CURRENT-DATE TO K010-CKPT-RUN-DATE.
+004450     MOVE K010-RC-JOB-NAME    TO K010-CKPT-JOB-NAME.
+004460     MOVE K010-RC-CYCLE-ID    TO K010-CKPT-CYCLE-ID.
+004470     SET K010-CKPT-COMPLETE TO TRUE.
+004480     WRITE K010-CHECKPOINT-RECORD.
+004490     IF K010-FS-CHKPTFIL NOT = '00'
+004500         DISPLAY K010-WS-OPEN-BRACKET
+004510             'CHKPTFIL WRITE FAILED - STATUS ' K010-FS-CHKPTFIL
+004520             K010-WS-CLOSE-BRACKET
+004530         PERFORM 9000-DISPLAY-CONTROL-TOTALS THRU 9000-EXIT
+004540         MOVE 16 TO RETURN-CODE
+004550         GO TO 9999-EXIT
+004560     END-IF.
+004570     CLOSE CHKPTFIL.
+004580 5000-EXIT.
+004590     EXIT.
+004600
+004610******************************************************************
+004620* Stamp the end of the batch window to AUDITLOG right before
+004630* STOP RUN and close the file.
+004640******************************************************************
+004650 6000-WRITE-AUDIT-END.
+004660     IF K010-SW-DRYRUN-MODE
+004670         GO TO 6000-EXIT
+004680     END-IF.
+004690     ACCEPT K010-WS-CURRENT-TIME FROM TIME.
+004700     MOVE K010-RC-JOB-NAME TO K010-AUD-JOB-NAME.
+004710     MOVE 'YOUR-PROGRAM-NAME' TO K010-AUD-PROGRAM-ID.
+004720     SET K010-AUD-EVENT-END TO TRUE.
+004730     STRING K010-WS-CURRENT-DATE DELIMITED BY SIZE
+004740            K010-WS-CURRENT-TIME DELIMITED BY SIZE
+004750         INTO K010-AUD-TIMESTAMP
+004760     END-STRING.
+004770     WRITE K010-AUDIT-RECORD.
+004780     IF K010-FS-AUDITLOG NOT = '00'
+004790         DISPLAY K010-WS-OPEN-BRACKET
+004800             'AUDITLOG WRITE FAILED - STATUS ' K010-FS-AUDITLOG
+004810             K010-WS-CLOSE-BRACKET
+004820         PERFORM 9000-DISPLAY-CONTROL-TOTALS THRU 9000-EXIT
+004830         MOVE 16 TO RETURN-CODE
+004840         GO TO 9999-EXIT
+004850     END-IF.
+004860     CLOSE AUDITLOG.
+004870 6000-EXIT.
+004880     EXIT.
+004890
+004900******************************************************************
+004910* Show the control totals for this run - records read off
+004920* CTLFILE, records skipped for a bad environment value, and any
+004930* cycle-id mismatch between control records - so operators can
+004940* reconcile the run before the step ends.
+004950******************************************************************
+004960 9000-DISPLAY-CONTROL-TOTALS.
+004970     DISPLAY K010-WS-OPEN-BRACKET 'RECORDS READ: '
+004980         K010-CT-RECORDS-READ
+004990         ' SKIPPED: ' K010-CT-RECORDS-SKIPPED
+005000         ' CYCLE MISMATCH: ' K010-CT-CYCLE-MISMATCH
+005010         K010-WS-CLOSE-BRACKET.
+005020 9000-EXIT.
+005030     EXIT.
+005040
+005050 9999-EXIT.
+005060     STOP RUN.
+005070 END PROGRAM YOUR-PROGRAM-NAME.
