@@ -0,0 +1,19 @@
+000100******************************************************************
+000110* Copybook: RUNCTL
+000120* Author: Sergio Soria
+000130* Creation Date: 20231214
+000140* Purpose: Shared run-control record layout for CTLFILE - run
+000150*          date, cycle id, environment and job name.  Pulled out
+000160*          of YOUR-PROGRAM-NAME so any future reader of CTLFILE
+000170*          (or writer of the control card) uses the same layout.
+000180* Modification History:
+000190*   20231214 SS  Initial version - extracted from YOUR-PROGRAM-NAME.
+000200******************************************************************
+000210 01  K010-RUN-CONTROL-RECORD.
+000220     05  K010-RC-RUN-DATE            PIC 9(08).
+000230     05  K010-RC-CYCLE-ID            PIC X(04).
+000240     05  K010-RC-ENVIRONMENT         PIC X(04).
+000250         88  K010-RC-ENV-TEST        VALUE 'TEST'.
+000260         88  K010-RC-ENV-PROD        VALUE 'PROD'.
+000270     05  K010-RC-JOB-NAME            PIC X(08).
+000280     05  FILLER                      PIC X(12).
