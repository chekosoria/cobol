@@ -0,0 +1,17 @@
+000100******************************************************************
+000110* Copybook: RPTHDR
+000120* Author: Sergio Soria
+000130* Creation Date: 20240111
+000140* Purpose: Shared report header record - company name, this
+000150*          cycle's banner text, and page number.  Intended as
+000160*          the header block every batch report in the shop
+000170*          COPYs into WORKING-STORAGE, the way YOUR-PROGRAM-NAME
+000180*          does in 4000-PRINT-HEADER.
+000190* Modification History:
+000200*   20240111 SS  Initial version - extracted from YOUR-PROGRAM-NAME.
+000210******************************************************************
+000220 01  K010-REPORT-HEADER-RECORD.
+000230     05  K010-HDR-COMPANY-NAME       PIC X(30)
+000240                                     VALUE 'BATCH SUPPORT TEAM'.
+000250     05  K010-HDR-REPORT-TITLE       PIC X(40).
+000260     05  K010-HDR-PAGE-NUMBER        PIC 9(04) VALUE 1.
